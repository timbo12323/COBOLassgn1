@@ -9,29 +9,74 @@
                                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT F02-PRINT-FILE   ASSIGN TO 'ASST1.OUT'
                                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F03-CHECKPOINT-FILE ASSIGN TO 'ASST1.CKP'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS W10-CKP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
       * This is the definition of the input file
        FD  F01-EMPLOYEE-FILE
-           RECORD CONTAINS 30 CHARACTERS
-           DATA RECORD IS F01-EMPLOYEE-IN.
+           RECORD CONTAINS 37 CHARACTERS
+           DATA RECORDS ARE F01-EMPLOYEE-IN, F01-TRAILER-RECORD.
+      * F01-GROSS-DOLLARS carries an extra digit over the old 3-digit
+      * field so a genuine four-figure paycheck arrives intact instead
+      * of being silently truncated into a false in-range value -
+      * 306-EDIT-PAY can then catch anything over the 999 payout limit
+      * instead of running bogus bill math against a clipped amount.
        01  F01-EMPLOYEE-IN.
            05  F01-EMP-NAME        PIC X(18).
            05  F01-SSN             PIC 9(9).
-           05  F01-GROSS-PAY       PIC 9(3).
+           05  F01-GROSS-DOLLARS   PIC 9(4).
+           05  F01-GROSS-CENTS     PIC 9(2).
+           05  F01-DEPT-CODE       PIC X(4).
+
+      * Trailer record appended by the upstream payroll extract with
+      * the record count and total pay it sent, for balancing.
+       01  F01-TRAILER-RECORD.
+           05  F01-TRAILER-ID      PIC X(9).
+           05  F01-TRAILER-COUNT   PIC 9(9).
+           05  F01-TRAILER-TOTAL   PIC 9(9)V99.
+           05                      PIC X(8).
 
       * The definition of the output file
        FD  F02-PRINT-FILE
-           RECORD CONTAINS 71 CHARACTERS
+           RECORD CONTAINS 94 CHARACTERS
            DATA RECORD IS F02-PRINT-LINE-RECORD.
-       01  F02-PRINT-LINE-RECORD   PIC X(71).
+       01  F02-PRINT-LINE-RECORD   PIC X(94).
+
+      * Snapshot of running totals taken every ~500 employees so a
+      * rerun can pick up where a prior run left off instead of
+      * reprinting the whole report from scratch.
+       FD  F03-CHECKPOINT-FILE
+           RECORD CONTAINS 126 CHARACTERS
+           DATA RECORD IS F03-CHECKPOINT-RECORD.
+       01  F03-CHECKPOINT-RECORD.
+           05  F03-CKP-SSN            PIC 9(9).
+           05  F03-CKP-RECORD-COUNT   PIC 9(9).
+           05  F03-CKP-TOTAL-PAY      PIC 9(9)V99.
+           05  F03-CKP-DEPT-CODE      PIC X(4).
+           05  F03-CKP-DEPT-COUNT     PIC 9(9).
+           05  F03-CKP-DEPT-TOTAL     PIC 9(9)V99.
+           05  F03-CKP-100S           PIC 9(7).
+           05  F03-CKP-50S            PIC 9(7).
+           05  F03-CKP-20S            PIC 9(7).
+           05  F03-CKP-10S            PIC 9(7).
+           05  F03-CKP-5S             PIC 9(7).
+           05  F03-CKP-1S             PIC 9(7).
+           05  F03-CKP-25C            PIC 9(7).
+           05  F03-CKP-10C            PIC 9(7).
+           05  F03-CKP-5C             PIC 9(7).
+           05  F03-CKP-1C             PIC 9(7).
+           05  F03-CKP-LINES-ON-PAGE  PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  W01-DATA-REMAINS-SWITCH PIC X(2)    VALUE SPACES.
       * need to add up to 71
        01  W02-TITLE-LINE.
-           05                      PIC X(17)   VALUE SPACES.   
-           05                      PIC X(33)   VALUE 'Tim Carroll by COBOL ASSIGNMENT 1'.     
+           05                      PIC X(17)   VALUE SPACES.
+           05                      PIC X(33)
+               VALUE 'Tim Carroll by COBOL ASSIGNMENT 1'.
            05                      PIC X(17)   VALUE SPACES.
        
        01  W03-HEADINGS-LINE.
@@ -50,6 +95,14 @@
            05                      PIC X(3)    VALUE SPACES.
            05                      PIC X(2)    VALUE '$1'.
            05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(3)    VALUE '.25'.
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(3)    VALUE '.10'.
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(3)    VALUE '.05'.
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(3)    VALUE '.01'.
+           05                      PIC X(2)    VALUE SPACES.
            05                      PIC X(3)    VALUE 'PAY'.
      
            
@@ -70,99 +123,671 @@
            05  W04-PRINT-5S        PIC 9.
            05                      PIC X(4)    VALUE SPACES.
            05  W04-PRINT-1S        PIC 9.
-           05                      PIC X(3)    VALUE SPACES.
-           05  W04-EMP-PAY         PIC 9(3).
+           05                      PIC X(5)    VALUE SPACES.
+           05  W04-PRINT-25C       PIC 9.
+           05                      PIC X(5)    VALUE SPACES.
+           05  W04-PRINT-10C       PIC 9.
+           05                      PIC X(5)    VALUE SPACES.
+           05  W04-PRINT-5C        PIC 9.
+           05                      PIC X(4)    VALUE SPACES.
+           05  W04-PRINT-1C        PIC 9.
+           05  W04-EMP-PAY-DOLLARS PIC 9(3).
+           05                      PIC X       VALUE '.'.
+           05  W04-EMP-PAY-CENTS   PIC 9(2).
            05  W04-CALC-TEMP       PIC V99.
        
        
        01  W05-FOOTER-LINE .
            05                      PIC X(13)   VALUE 'End of Report'.
            05                      PIC X(54)    VALUE SPACES.
-       
+
+      * Switch set by 305-EDIT-SSN to flag a bad SSN on the record
+      * currently being processed.
+       01  W07-SSN-VALID-SW       PIC X(3)    VALUE 'YES'.
+
+      * Switch set by 306-EDIT-PAY to flag gross pay that is zero, over
+      * the payout limit, or not a valid number on the record currently
+      * being processed - used to route the record to the exception
+      * line.
+       01  W07-PAY-VALID-SW       PIC X(3)    VALUE 'YES'.
+
+      * Set by 306-EDIT-PAY alongside W07-PAY-VALID-SW, but only for
+      * non-numeric content. A pay amount over the payout limit is
+      * still a real number the trailer's total was built from, so
+      * 307-ACCUMULATE-CONTROL-TOTALS balances on this switch instead
+      * of W07-PAY-VALID-SW - only actual garbage data is kept out of
+      * the control total.
+       01  W07-PAY-NUMERIC-SW     PIC X(3)    VALUE 'YES'.
+
+       01  W07-EXCEPTION-LINE.
+           05                      PIC X(2)    VALUE SPACES.
+           05  W07-EMP-NAME        PIC X(18).
+           05                      PIC X(2)    VALUE SPACES.
+           05  W07-EMP-SSN         PIC 9(9).
+           05                      PIC X(5)    VALUE SPACES.
+           05  W07-REASON          PIC X(20).
+           05                      PIC X(38)   VALUE SPACES.
+
+      * Control totals accumulated as records are read, balanced
+      * against the trailer record's count and total at end of file.
+       01  W08-CONTROL-TOTALS.
+           05  W08-RECORD-COUNT    PIC 9(9)    VALUE ZERO.
+           05  W08-TOTAL-PAY       PIC 9(9)V99 VALUE ZERO.
+           05  W08-THIS-PAY        PIC 9(9)V99 VALUE ZERO.
+
+       01  W08-BALANCE-MSG         PIC X(15)   VALUE 'NO TRAILER'.
+
+       01  W08-CONTROL-LINE.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(13)   VALUE 'RECORDS READ:'.
+           05  W08-COUNT-DISPLAY   PIC ZZZ,ZZZ,ZZ9.
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(11)   VALUE 'TOTAL PAY:'.
+           05  W08-PAY-DISPLAY     PIC ZZZ,ZZZ,ZZ9.99.
+           05                      PIC X(3)    VALUE SPACES.
+           05  W08-BALANCE-DISPLAY PIC X(15).
+           05                      PIC X(19)   VALUE SPACES.
+
+      * Department control-break totals. W09-PREV-DEPT holds the last
+      * department code seen so a change in F01-DEPT-CODE can be
+      * detected. A blank F01-DEPT-CODE is a legitimate department of
+      * its own, not an empty value, so W09-FIRST-DEPT-SW (rather than
+      * testing W09-PREV-DEPT against SPACES) is what actually marks
+      * whether any department has been started yet.
+       01  W09-PREV-DEPT           PIC X(4)    VALUE SPACES.
+       01  W09-FIRST-DEPT-SW       PIC X(3)    VALUE 'YES'.
+       01  W09-DEPT-COUNT          PIC 9(7)    VALUE ZERO.
+       01  W09-DEPT-TOTAL          PIC 9(9)V99 VALUE ZERO.
+
+       01  W09-DEPT-HEADING-LINE.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(12)   VALUE 'DEPARTMENT: '.
+           05  W09-HEADING-DEPT    PIC X(4).
+           05                      PIC X(76)   VALUE SPACES.
+
+       01  W09-DEPT-SUBTOTAL-LINE.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(12)   VALUE 'DEPARTMENT: '.
+           05  W09-SUBTOTAL-DEPT   PIC X(4).
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(11)   VALUE 'HEADCOUNT:'.
+           05  W09-COUNT-DISPLAY   PIC ZZZ,ZZ9.
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(11)   VALUE 'TOTAL PAY:'.
+           05  W09-TOTAL-DISPLAY   PIC ZZZ,ZZZ,ZZ9.99.
+           05                      PIC X(23)   VALUE SPACES.
+
+      * Running counts of every bill denomination paid out across the
+      * whole run, for the vault/cash office to pull bills against.
+       01  W06-VAULT-TOTALS.
+           05  W06-TOTAL-100S      PIC 9(7)    VALUE ZERO.
+           05  W06-TOTAL-50S       PIC 9(7)    VALUE ZERO.
+           05  W06-TOTAL-20S       PIC 9(7)    VALUE ZERO.
+           05  W06-TOTAL-10S       PIC 9(7)    VALUE ZERO.
+           05  W06-TOTAL-5S        PIC 9(7)    VALUE ZERO.
+           05  W06-TOTAL-1S        PIC 9(7)    VALUE ZERO.
+           05  W06-TOTAL-25C       PIC 9(7)    VALUE ZERO.
+           05  W06-TOTAL-10C       PIC 9(7)    VALUE ZERO.
+           05  W06-TOTAL-5C        PIC 9(7)    VALUE ZERO.
+           05  W06-TOTAL-1C        PIC 9(7)    VALUE ZERO.
+
+       01  W06-VAULT-HEADING-LINE.
+           05                      PIC X(13)   VALUE 'VAULT TOTALS'.
+           05                      PIC X(58)   VALUE SPACES.
+
+       01  W06-VAULT-DETAIL-LINE.
+           05                      PIC X(2)    VALUE SPACES.
+           05  W06-LABEL           PIC X(17).
+           05  W06-COUNT           PIC ZZZ,ZZ9.
+           05                      PIC X(49)   VALUE SPACES.
+
+      * Controls restart processing. If a checkpoint file already
+      * exists when the run starts, 105-RESTORE-CHECKPOINT loads the
+      * running totals it holds and the employee file is fast-forwarded
+      * past the record count it was taken at, instead of reprinting
+      * the whole report.
+       01  W10-CHECKPOINT-CONTROL.
+           05  W10-CKP-STATUS          PIC XX.
+           05  W10-CKP-MORE-SW         PIC X(3)    VALUE 'YES'.
+           05  W10-RESTART-SW          PIC X(3)    VALUE 'NO'.
+           05  W10-CHECKPOINT-SSN      PIC 9(9)    VALUE ZERO.
+           05  W10-RECORDS-SINCE-CKP   PIC 9(3)    VALUE ZERO.
+           05  W10-SKIP-COUNT          PIC 9(9)    VALUE ZERO.
+      * Counts checkpoint records actually read by
+      * 106-READ-NEXT-CHECKPOINT. An OPEN INPUT against ASST1.CKP
+      * succeeds with status '00' even when the file is empty, which
+      * happens every time a normal run completes without ever taking
+      * a checkpoint, so the open status alone cannot be trusted to
+      * mean a real checkpoint exists.
+           05  W10-CKP-RECORDS-READ    PIC 9(9)    VALUE ZERO.
+
+      * Tracks how many lines have been written to the current page of
+      * the per-employee report so the title/column headings can be
+      * repeated at the top of every new page.
+       01  W11-PAGE-CONTROL.
+           05  W11-LINES-ON-PAGE       PIC 9(3)    VALUE ZERO.
+           05  W11-LINES-PER-PAGE      PIC 9(3)    VALUE 55.
+           05  W11-PAGE-BREAK-SW       PIC X(3)    VALUE 'NO'.
+      * Set by 210-WRITE-DETAIL-LINE from the caller's line before
+      * 215-WRITE-PAGE-BREAK overwrites F02-PRINT-LINE-RECORD with its
+      * own content, so the skip-duplicate-heading test below is based
+      * on what the caller actually staged, not on whatever is left in
+      * F02-PRINT-LINE-RECORD after 215 runs.
+           05  W11-WRITING-HEADINGS-SW PIC X(3)    VALUE 'NO'.
+
        PROCEDURE DIVISION.
        
        PERFORM 100-OPEN-FILES
-       PERFORM 200-WRITE-HEADING-LINES
+       IF W10-RESTART-SW = 'NO'
+           PERFORM 200-WRITE-HEADING-LINES
+       END-IF
        PERFORM 300-PROCESS-RECORDS
                UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
+       IF W09-FIRST-DEPT-SW = 'NO'
+           PERFORM 340-WRITE-DEPT-SUBTOTAL
+       END-IF
        PERFORM 400-WRITE-FOOTER
+       PERFORM 405-WRITE-CONTROL-TOTALS
+       PERFORM 410-WRITE-VAULT-TOTALS
        PERFORM 500-CLOSE-FILES
        .
            
 
       * Start of OPEN-FILES paragraph.
        100-OPEN-FILES.
+           PERFORM 105-RESTORE-CHECKPOINT
            OPEN INPUT F01-EMPLOYEE-FILE
-               OUTPUT F02-PRINT-FILE
+           IF W10-RESTART-SW = 'YES'
+               OPEN EXTEND F02-PRINT-FILE
+               PERFORM 107-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT F02-PRINT-FILE
+           END-IF
       * Prime read
            READ F01-EMPLOYEE-FILE
                AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
            END-READ
            .
       * End of OPEN-FILES paragraph.
+
+      * Looks for a checkpoint left by a prior, interrupted run. When
+      * one is found, the running totals it holds are loaded so the
+      * report's totals stay correct after the restart, and the
+      * checkpoint file is left open to append further snapshots to.
+      * ASST1.CKP opens successfully (status '00') after an ordinary,
+      * uninterrupted run too, since 309-WRITE-CHECKPOINT-IF-DUE's
+      * ELSE branch below creates it empty - so the open status by
+      * itself is not proof a checkpoint was taken, only
+      * W10-CKP-RECORDS-READ actually being greater than zero is.
+       105-RESTORE-CHECKPOINT.
+           OPEN INPUT F03-CHECKPOINT-FILE
+           MOVE ZERO TO W10-CKP-RECORDS-READ
+           IF W10-CKP-STATUS = '00'
+               MOVE 'YES' TO W10-CKP-MORE-SW
+               PERFORM 106-READ-NEXT-CHECKPOINT
+                   UNTIL W10-CKP-MORE-SW = 'NO'
+           END-IF
+           IF W10-CKP-RECORDS-READ > ZERO
+               MOVE 'YES' TO W10-RESTART-SW
+               MOVE F03-CKP-SSN          TO W10-CHECKPOINT-SSN
+               MOVE F03-CKP-RECORD-COUNT TO W08-RECORD-COUNT
+               MOVE F03-CKP-TOTAL-PAY    TO W08-TOTAL-PAY
+               MOVE F03-CKP-DEPT-CODE    TO W09-PREV-DEPT
+               MOVE 'NO'                 TO W09-FIRST-DEPT-SW
+               MOVE F03-CKP-DEPT-COUNT   TO W09-DEPT-COUNT
+               MOVE F03-CKP-DEPT-TOTAL   TO W09-DEPT-TOTAL
+               MOVE F03-CKP-100S TO W06-TOTAL-100S
+               MOVE F03-CKP-50S  TO W06-TOTAL-50S
+               MOVE F03-CKP-20S  TO W06-TOTAL-20S
+               MOVE F03-CKP-10S  TO W06-TOTAL-10S
+               MOVE F03-CKP-5S   TO W06-TOTAL-5S
+               MOVE F03-CKP-1S   TO W06-TOTAL-1S
+               MOVE F03-CKP-25C  TO W06-TOTAL-25C
+               MOVE F03-CKP-10C  TO W06-TOTAL-10C
+               MOVE F03-CKP-5C   TO W06-TOTAL-5C
+               MOVE F03-CKP-1C   TO W06-TOTAL-1C
+               MOVE F03-CKP-LINES-ON-PAGE TO W11-LINES-ON-PAGE
+               DISPLAY 'RESTARTING AFTER SSN ' W10-CHECKPOINT-SSN
+                   ' - ' W08-RECORD-COUNT ' RECORDS ALREADY DONE'
+               CLOSE F03-CHECKPOINT-FILE
+               OPEN EXTEND F03-CHECKPOINT-FILE
+           ELSE
+               CLOSE F03-CHECKPOINT-FILE
+               OPEN OUTPUT F03-CHECKPOINT-FILE
+           END-IF
+           .
+      * End of RESTORE-CHECKPOINT paragraph.
+
+      * Reads one checkpoint record forward so that by the time
+      * W10-CKP-MORE-SW goes to 'NO', the record area holds the last
+      * checkpoint the file contains rather than the first, and
+      * W10-CKP-RECORDS-READ reflects how many were actually read.
+       106-READ-NEXT-CHECKPOINT.
+           READ F03-CHECKPOINT-FILE
+               AT END MOVE 'NO' TO W10-CKP-MORE-SW
+           END-READ
+           IF W10-CKP-MORE-SW NOT = 'NO'
+               ADD 1 TO W10-CKP-RECORDS-READ
+           END-IF
+           .
+      * End of READ-NEXT-CHECKPOINT paragraph.
+
+      * Fast-forwards the employee file past every record already
+      * covered by the checkpoint. The skip is driven off the record
+      * count the checkpoint was taken at, not F01-SSN - an SSN is not
+      * a safe resume key once 305-EDIT-SSN treats repeated all-zero or
+      * all-nine SSNs as an expected corruption pattern, since matching
+      * on the SSN value could stop at the wrong occurrence of it. If
+      * the trailer record is reached before the count is satisfied,
+      * the checkpoint does not match this file and the run is aborted
+      * rather than silently losing the balancing trailer.
+       107-SKIP-PROCESSED-RECORDS.
+           MOVE ZERO TO W10-SKIP-COUNT
+           PERFORM 108-SKIP-ONE-RECORD
+               UNTIL W10-SKIP-COUNT >= W08-RECORD-COUNT
+                   OR W01-DATA-REMAINS-SWITCH = 'NO'
+           IF W10-SKIP-COUNT < W08-RECORD-COUNT
+               DISPLAY 'CHECKPOINT RESTART FAILED - INPUT FILE DOES '
+                   'NOT REACH THE CHECKPOINT POSITION, RUN ABORTED'
+               CLOSE F01-EMPLOYEE-FILE F02-PRINT-FILE
+                     F03-CHECKPOINT-FILE
+               STOP RUN
+           END-IF
+           .
+      * End of SKIP-PROCESSED-RECORDS paragraph.
+
+      * Reads and discards one already-completed employee record.
+      * Hitting the trailer record first stops the skip short without
+      * counting it, which 107-SKIP-PROCESSED-RECORDS treats as a
+      * failed restart.
+       108-SKIP-ONE-RECORD.
+           READ F01-EMPLOYEE-FILE
+               AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+           END-READ
+           IF W01-DATA-REMAINS-SWITCH NOT = 'NO'
+               IF F01-TRAILER-ID = 'TRAILER'
+                   MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+               ELSE
+                   ADD 1 TO W10-SKIP-COUNT
+               END-IF
+           END-IF
+           .
+      * End of SKIP-ONE-RECORD paragraph.
         
       * This paragraph writes the headings for the report.  
        200-WRITE-HEADING-LINES.
+           MOVE W02-TITLE-LINE TO F02-PRINT-LINE-RECORD
+           PERFORM 210-WRITE-DETAIL-LINE
+           MOVE W03-HEADINGS-LINE TO F02-PRINT-LINE-RECORD
+           PERFORM 210-WRITE-DETAIL-LINE
+           .
+      * End of WRITE-HEADING-LINES paragraph.
+
+      * Writes one line of the per-employee report, breaking to a new
+      * page and repeating the title/column headings first whenever
+      * the current page is full. When the overflowing line is itself
+      * the column-headings line (the second line of a department-break
+      * heading pair), 215-WRITE-PAGE-BREAK has already reprinted that
+      * same heading at the top of the new page, so the write below is
+      * skipped instead of duplicating it.
+       210-WRITE-DETAIL-LINE.
+           MOVE 'NO' TO W11-PAGE-BREAK-SW
+           IF F02-PRINT-LINE-RECORD = W03-HEADINGS-LINE
+               MOVE 'YES' TO W11-WRITING-HEADINGS-SW
+           ELSE
+               MOVE 'NO' TO W11-WRITING-HEADINGS-SW
+           END-IF
+           IF W11-LINES-ON-PAGE >= W11-LINES-PER-PAGE
+               PERFORM 215-WRITE-PAGE-BREAK
+               MOVE 'YES' TO W11-PAGE-BREAK-SW
+           END-IF
+           IF W11-PAGE-BREAK-SW = 'YES'
+                   AND W11-WRITING-HEADINGS-SW = 'YES'
+               CONTINUE
+           ELSE
+               WRITE F02-PRINT-LINE-RECORD
+               ADD 1 TO W11-LINES-ON-PAGE
+           END-IF
+           .
+      * End of WRITE-DETAIL-LINE paragraph.
+
+      * Advances to a new page and reprints the title and column
+      * headings at the top of it. A plain WRITE is used for both
+      * lines - F02-PRINT-FILE is LINE SEQUENTIAL, and on this
+      * organization AFTER ADVANCING PAGE emits a form-feed in place
+      * of the newline a plain WRITE supplies, fusing this line onto
+      * the one that follows it instead of starting a new one.
+       215-WRITE-PAGE-BREAK.
            MOVE W02-TITLE-LINE TO F02-PRINT-LINE-RECORD
            WRITE F02-PRINT-LINE-RECORD
            MOVE W03-HEADINGS-LINE TO F02-PRINT-LINE-RECORD
            WRITE F02-PRINT-LINE-RECORD
+           MOVE 2 TO W11-LINES-ON-PAGE
            .
-      * End of WRITE-HEADING-LINES paragraph.
+      * End of WRITE-PAGE-BREAK paragraph.
       
       * Start of PROCESS-RECORDS paragraph which writes the data.
        300-PROCESS-RECORDS.
-           MOVE F01-EMP-NAME TO W04-EMP-NAME
-           MOVE F01-SSN TO W04-EMP-SSN
-           MOVE F01-GROSS-PAY TO W04-EMP-PAY
-           PERFORM 310-DO-CALCULATIONS
-           MOVE WO4-DETAIL-LINE TO F02-PRINT-LINE-RECORD
-           WRITE F02-PRINT-LINE-RECORD
-           READ F01-EMPLOYEE-FILE
-               AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
-           END-READ
+           IF F01-TRAILER-ID = 'TRAILER'
+               PERFORM 330-PROCESS-TRAILER
+           ELSE
+               PERFORM 305-EDIT-SSN
+               PERFORM 306-EDIT-PAY
+               PERFORM 307-ACCUMULATE-CONTROL-TOTALS
+               PERFORM 308-CHECK-DEPARTMENT-BREAK
+               IF W07-SSN-VALID-SW = 'NO'
+                   MOVE F01-EMP-NAME TO W07-EMP-NAME
+                   MOVE F01-SSN TO W07-EMP-SSN
+                   MOVE 'INVALID SSN' TO W07-REASON
+                   PERFORM 320-WRITE-EXCEPTION-LINE
+               ELSE
+                   IF W07-PAY-VALID-SW = 'NO'
+                       MOVE F01-EMP-NAME TO W07-EMP-NAME
+                       MOVE F01-SSN TO W07-EMP-SSN
+                       MOVE 'PAY OUT OF RANGE' TO W07-REASON
+                       PERFORM 320-WRITE-EXCEPTION-LINE
+                   ELSE
+                       MOVE F01-EMP-NAME TO W04-EMP-NAME
+                       MOVE F01-SSN TO W04-EMP-SSN
+                       MOVE F01-GROSS-DOLLARS TO W04-EMP-PAY-DOLLARS
+                       MOVE F01-GROSS-CENTS TO W04-EMP-PAY-CENTS
+                       PERFORM 310-DO-CALCULATIONS
+                       MOVE WO4-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+                       PERFORM 210-WRITE-DETAIL-LINE
+                   END-IF
+               END-IF
+               PERFORM 309-WRITE-CHECKPOINT-IF-DUE
+               READ F01-EMPLOYEE-FILE
+                   AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+               END-READ
+           END-IF
            .
       * End of PROCESS-RECORDS paragraph.
-        
-      * This paragraph to determain the number of bills distributed to employee.  
+
+      * Flags SSNs that are all-zeros, all-nines, or non-numeric so
+      * they are reported as exceptions instead of printed as if they
+      * belonged to a real employee.
+       305-EDIT-SSN.
+           MOVE 'YES' TO W07-SSN-VALID-SW
+           IF F01-SSN NOT NUMERIC
+               MOVE 'NO' TO W07-SSN-VALID-SW
+           END-IF
+           IF F01-SSN = 000000000
+               MOVE 'NO' TO W07-SSN-VALID-SW
+           END-IF
+           IF F01-SSN = 999999999
+               MOVE 'NO' TO W07-SSN-VALID-SW
+           END-IF
+           .
+      * End of EDIT-SSN paragraph.
+
+      * Flags gross pay that is not a valid number, is zero, or is over
+      * the 999-dollar payout limit so it is reported as an exception
+      * instead of being fed into the bill/coin breakdown math.
+      * F01-GROSS-DOLLARS is an unsigned field, so negative pay cannot
+      * occur in this record layout and is not separately checked; it
+      * is carried one digit wider than the 999 limit specifically so
+      * a pay value at or above 1000 arrives intact and can be caught
+      * here instead of being silently clipped to a false in-range
+      * value before this edit ever sees it.
+       306-EDIT-PAY.
+           MOVE 'YES' TO W07-PAY-VALID-SW
+           MOVE 'YES' TO W07-PAY-NUMERIC-SW
+           IF F01-GROSS-DOLLARS NOT NUMERIC
+               MOVE 'NO' TO W07-PAY-VALID-SW
+               MOVE 'NO' TO W07-PAY-NUMERIC-SW
+           END-IF
+           IF F01-GROSS-CENTS NOT NUMERIC
+               MOVE 'NO' TO W07-PAY-VALID-SW
+               MOVE 'NO' TO W07-PAY-NUMERIC-SW
+           END-IF
+           IF W07-PAY-VALID-SW = 'YES'
+               AND F01-GROSS-DOLLARS = ZERO
+               AND F01-GROSS-CENTS = ZERO
+               MOVE 'NO' TO W07-PAY-VALID-SW
+           END-IF
+           IF W07-PAY-VALID-SW = 'YES'
+               AND F01-GROSS-DOLLARS > 999
+               MOVE 'NO' TO W07-PAY-VALID-SW
+           END-IF
+           .
+      * End of EDIT-PAY paragraph.
+
+      * Adds this record's count and gross pay into the running
+      * control totals, to be balanced against the trailer record. Pay
+      * over the payout limit is still added in here even though it is
+      * routed to the exception line by 300-PROCESS-RECORDS, since the
+      * trailer's total was built from the real amount upstream - only
+      * non-numeric pay (W07-PAY-NUMERIC-SW) has no usable value to add
+      * and is excluded.
+       307-ACCUMULATE-CONTROL-TOTALS.
+           ADD 1 TO W08-RECORD-COUNT
+           IF W07-PAY-NUMERIC-SW = 'YES'
+               COMPUTE W08-THIS-PAY = F01-GROSS-DOLLARS
+                   + (F01-GROSS-CENTS / 100)
+           ELSE
+               MOVE ZERO TO W08-THIS-PAY
+           END-IF
+           ADD W08-THIS-PAY TO W08-TOTAL-PAY
+           .
+      * End of ACCUMULATE-CONTROL-TOTALS paragraph.
+
+      * Prints a department heading the first time a department code
+      * is seen and a subtotal for the prior department when it ends,
+      * then rolls this record's count and pay into the new totals.
+      * W09-FIRST-DEPT-SW (not a SPACES test on W09-PREV-DEPT) is what
+      * marks whether this is the very first department, since a
+      * legitimately blank F01-DEPT-CODE is itself SPACES and must
+      * still get its own heading and subtotal.
+       308-CHECK-DEPARTMENT-BREAK.
+           IF F01-DEPT-CODE NOT = W09-PREV-DEPT
+                   OR W09-FIRST-DEPT-SW = 'YES'
+               IF W09-FIRST-DEPT-SW = 'NO'
+                   PERFORM 340-WRITE-DEPT-SUBTOTAL
+               END-IF
+               MOVE 'NO' TO W09-FIRST-DEPT-SW
+               MOVE F01-DEPT-CODE TO W09-HEADING-DEPT
+               MOVE W09-DEPT-HEADING-LINE TO F02-PRINT-LINE-RECORD
+               PERFORM 210-WRITE-DETAIL-LINE
+               MOVE W03-HEADINGS-LINE TO F02-PRINT-LINE-RECORD
+               PERFORM 210-WRITE-DETAIL-LINE
+               MOVE F01-DEPT-CODE TO W09-PREV-DEPT
+               MOVE ZERO TO W09-DEPT-COUNT
+               MOVE ZERO TO W09-DEPT-TOTAL
+           END-IF
+           ADD 1 TO W09-DEPT-COUNT
+           ADD W08-THIS-PAY TO W09-DEPT-TOTAL
+           .
+      * End of CHECK-DEPARTMENT-BREAK paragraph.
+
+      * Snapshots the running totals every 500 employees so a rerun
+      * after an interruption can resume from this point.
+       309-WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO W10-RECORDS-SINCE-CKP
+           IF W10-RECORDS-SINCE-CKP >= 500
+               MOVE F01-SSN              TO F03-CKP-SSN
+               MOVE W08-RECORD-COUNT     TO F03-CKP-RECORD-COUNT
+               MOVE W08-TOTAL-PAY        TO F03-CKP-TOTAL-PAY
+               MOVE W09-PREV-DEPT        TO F03-CKP-DEPT-CODE
+               MOVE W09-DEPT-COUNT       TO F03-CKP-DEPT-COUNT
+               MOVE W09-DEPT-TOTAL       TO F03-CKP-DEPT-TOTAL
+               MOVE W06-TOTAL-100S TO F03-CKP-100S
+               MOVE W06-TOTAL-50S  TO F03-CKP-50S
+               MOVE W06-TOTAL-20S  TO F03-CKP-20S
+               MOVE W06-TOTAL-10S  TO F03-CKP-10S
+               MOVE W06-TOTAL-5S   TO F03-CKP-5S
+               MOVE W06-TOTAL-1S   TO F03-CKP-1S
+               MOVE W06-TOTAL-25C  TO F03-CKP-25C
+               MOVE W06-TOTAL-10C  TO F03-CKP-10C
+               MOVE W06-TOTAL-5C   TO F03-CKP-5C
+               MOVE W06-TOTAL-1C   TO F03-CKP-1C
+               MOVE W11-LINES-ON-PAGE TO F03-CKP-LINES-ON-PAGE
+               WRITE F03-CHECKPOINT-RECORD
+               MOVE ZERO TO W10-RECORDS-SINCE-CKP
+           END-IF
+           .
+      * End of WRITE-CHECKPOINT-IF-DUE paragraph.
+
+      * This paragraph to determain the number of bills distributed to employee.
        310-DO-CALCULATIONS.
       * # of $100 bills.
-           COMPUTE W04-PRINT-100S = F01-GROSS-PAY / 100.
-      * # of $50 bills.     
-           COMPUTE W04-CALC-TEMP = F01-GROSS-PAY / 100. 
+           COMPUTE W04-PRINT-100S = F01-GROSS-DOLLARS / 100.
+      * # of $50 bills.
+           COMPUTE W04-CALC-TEMP = F01-GROSS-DOLLARS / 100.
            COMPUTE W04-PRINT-50S = W04-CALC-TEMP * 100 / 50.
-           COMPUTE F01-GROSS-PAY = W04-PRINT-50S * 50.
+           COMPUTE F01-GROSS-DOLLARS = W04-PRINT-50S * 50.
       * # of $20 bills.
-           COMPUTE W04-CALC-TEMP = F01-GROSS-PAY / 100 - W04-CALC-TEMP.
+           COMPUTE W04-CALC-TEMP =
+               F01-GROSS-DOLLARS / 100 - W04-CALC-TEMP.
            COMPUTE W04-PRINT-20S = W04-CALC-TEMP * 100 / 20.
-           COMPUTE F01-GROSS-PAY = W04-PRINT-20S * 20.
-      * # of $10 bills.     
-           COMPUTE W04-CALC-TEMP = F01-GROSS-PAY / 100 - W04-CALC-TEMP.
+           COMPUTE F01-GROSS-DOLLARS = W04-PRINT-20S * 20.
+      * # of $10 bills.
+           COMPUTE W04-CALC-TEMP =
+               F01-GROSS-DOLLARS / 100 - W04-CALC-TEMP.
            COMPUTE W04-PRINT-10S = W04-CALC-TEMP * 100 / 10.
-           COMPUTE F01-GROSS-PAY = W04-PRINT-10S * 10.
-      * # of $5 bills.     
-           COMPUTE W04-CALC-TEMP = F01-GROSS-PAY / 100 - W04-CALC-TEMP.
+           COMPUTE F01-GROSS-DOLLARS = W04-PRINT-10S * 10.
+      * # of $5 bills.
+           COMPUTE W04-CALC-TEMP =
+               F01-GROSS-DOLLARS / 100 - W04-CALC-TEMP.
            COMPUTE W04-PRINT-5S = W04-CALC-TEMP * 100 / 5.
-           COMPUTE F01-GROSS-PAY = W04-PRINT-5S * 5.
-      * # of $1 coins or bills.     
-           COMPUTE W04-CALC-TEMP = F01-GROSS-PAY / 100 - W04-CALC-TEMP.
+           COMPUTE F01-GROSS-DOLLARS = W04-PRINT-5S * 5.
+      * # of $1 coins or bills.
+           COMPUTE W04-CALC-TEMP =
+               F01-GROSS-DOLLARS / 100 - W04-CALC-TEMP.
            COMPUTE W04-PRINT-1S = W04-CALC-TEMP * 100 / 1.
-           COMPUTE F01-GROSS-PAY = W04-PRINT-1S * 1.
-  
-      * End of DO-CALCULATIONS paragraph. 
-       
-      * Paragraph that writes 'End of Report'. 
+           COMPUTE F01-GROSS-DOLLARS = W04-PRINT-1S * 1.
+      * # of quarters (25 cent pieces).
+           COMPUTE W04-PRINT-25C = F01-GROSS-CENTS / 25.
+           COMPUTE F01-GROSS-CENTS =
+               F01-GROSS-CENTS - (W04-PRINT-25C * 25).
+      * # of dimes (10 cent pieces).
+           COMPUTE W04-PRINT-10C = F01-GROSS-CENTS / 10.
+           COMPUTE F01-GROSS-CENTS =
+               F01-GROSS-CENTS - (W04-PRINT-10C * 10).
+      * # of nickels (5 cent pieces).
+           COMPUTE W04-PRINT-5C = F01-GROSS-CENTS / 5.
+           COMPUTE F01-GROSS-CENTS =
+               F01-GROSS-CENTS - (W04-PRINT-5C * 5).
+      * # of pennies (1 cent pieces).
+           COMPUTE W04-PRINT-1C = F01-GROSS-CENTS.
+      * Roll this employee's bill/coin counts into company-wide totals.
+           ADD W04-PRINT-100S TO W06-TOTAL-100S
+           ADD W04-PRINT-50S  TO W06-TOTAL-50S
+           ADD W04-PRINT-20S  TO W06-TOTAL-20S
+           ADD W04-PRINT-10S  TO W06-TOTAL-10S
+           ADD W04-PRINT-5S   TO W06-TOTAL-5S
+           ADD W04-PRINT-1S   TO W06-TOTAL-1S
+           ADD W04-PRINT-25C  TO W06-TOTAL-25C
+           ADD W04-PRINT-10C  TO W06-TOTAL-10C
+           ADD W04-PRINT-5C   TO W06-TOTAL-5C
+           ADD W04-PRINT-1C   TO W06-TOTAL-1C
+           .
+      * End of DO-CALCULATIONS paragraph.
+
+      * Writes one exception line in place of a detail line for a
+      * record that failed an edit check.
+       320-WRITE-EXCEPTION-LINE.
+           MOVE W07-EXCEPTION-LINE TO F02-PRINT-LINE-RECORD
+           PERFORM 210-WRITE-DETAIL-LINE
+           .
+      * End of WRITE-EXCEPTION-LINE paragraph.
+
+      * Balances the accumulated control totals against the trailer
+      * record supplied by the upstream payroll extract and stops the
+      * main processing loop.
+       330-PROCESS-TRAILER.
+           IF W08-RECORD-COUNT = F01-TRAILER-COUNT
+               AND W08-TOTAL-PAY = F01-TRAILER-TOTAL
+               MOVE 'BALANCED' TO W08-BALANCE-MSG
+           ELSE
+               MOVE 'OUT-OF-BALANCE' TO W08-BALANCE-MSG
+           END-IF
+           MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+           .
+      * End of PROCESS-TRAILER paragraph.
+
+      * Prints the headcount and total pay for the department that
+      * just ended.
+       340-WRITE-DEPT-SUBTOTAL.
+           MOVE W09-PREV-DEPT TO W09-SUBTOTAL-DEPT
+           MOVE W09-DEPT-COUNT TO W09-COUNT-DISPLAY
+           MOVE W09-DEPT-TOTAL TO W09-TOTAL-DISPLAY
+           MOVE W09-DEPT-SUBTOTAL-LINE TO F02-PRINT-LINE-RECORD
+           PERFORM 210-WRITE-DETAIL-LINE
+           .
+      * End of WRITE-DEPT-SUBTOTAL paragraph.
+
+      * Paragraph that writes 'End of Report'.
        400-WRITE-FOOTER.
            MOVE W05-FOOTER-LINE TO F02-PRINT-LINE-RECORD
            WRITE F02-PRINT-LINE-RECORD
            .
-      * End of WRITE-FOOTER paragraph. 
-          
-       
-      * Closing files 
+      * End of WRITE-FOOTER paragraph.
+
+      * Prints the record count / total pay control totals and the
+      * BALANCED / OUT-OF-BALANCE result against the trailer record.
+       405-WRITE-CONTROL-TOTALS.
+           MOVE W08-RECORD-COUNT TO W08-COUNT-DISPLAY
+           MOVE W08-TOTAL-PAY TO W08-PAY-DISPLAY
+           MOVE W08-BALANCE-MSG TO W08-BALANCE-DISPLAY
+           MOVE W08-CONTROL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           .
+      * End of WRITE-CONTROL-TOTALS paragraph.
+
+      * Prints the company-wide denomination totals for the vault/cash
+      * office so they know how many of each bill to pull for payday.
+       410-WRITE-VAULT-TOTALS.
+           MOVE W06-VAULT-HEADING-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE '$100 BILLS:'       TO W06-LABEL
+           MOVE W06-TOTAL-100S      TO W06-COUNT
+           MOVE W06-VAULT-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE '$50 BILLS:'        TO W06-LABEL
+           MOVE W06-TOTAL-50S       TO W06-COUNT
+           MOVE W06-VAULT-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE '$20 BILLS:'        TO W06-LABEL
+           MOVE W06-TOTAL-20S       TO W06-COUNT
+           MOVE W06-VAULT-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE '$10 BILLS:'        TO W06-LABEL
+           MOVE W06-TOTAL-10S       TO W06-COUNT
+           MOVE W06-VAULT-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE '$5 BILLS:'         TO W06-LABEL
+           MOVE W06-TOTAL-5S        TO W06-COUNT
+           MOVE W06-VAULT-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE '$1 BILLS:'         TO W06-LABEL
+           MOVE W06-TOTAL-1S        TO W06-COUNT
+           MOVE W06-VAULT-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE '.25 PIECES:'       TO W06-LABEL
+           MOVE W06-TOTAL-25C       TO W06-COUNT
+           MOVE W06-VAULT-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE '.10 PIECES:'       TO W06-LABEL
+           MOVE W06-TOTAL-10C       TO W06-COUNT
+           MOVE W06-VAULT-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE '.05 PIECES:'       TO W06-LABEL
+           MOVE W06-TOTAL-5C        TO W06-COUNT
+           MOVE W06-VAULT-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE '.01 PIECES:'       TO W06-LABEL
+           MOVE W06-TOTAL-1C        TO W06-COUNT
+           MOVE W06-VAULT-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           .
+      * End of WRITE-VAULT-TOTALS paragraph.
+
+      * Closing files
        500-CLOSE-FILES.
            CLOSE F01-EMPLOYEE-FILE
                  F02-PRINT-FILE
+                 F03-CHECKPOINT-FILE
            STOP RUN
            .
       * End of CLOSE-FILES paragraph.
