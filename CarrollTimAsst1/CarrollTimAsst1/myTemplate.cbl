@@ -23,7 +23,7 @@
            05  F01-STU-CREDITS         PIC 9(3).
            05  F01-STU-MAJOR           PIC X(15).
 
-      
+
        FD  F02-PRINT-FILE
            RECORD CONTAINS 132 CHARACTERS
            DATA RECORD IS F02-PRINT-LINE-RECORD.
@@ -32,7 +32,238 @@
        WORKING-STORAGE SECTION.
        01  W01-DATA-REMAINS-SWITCH PIC X(2)    VALUE SPACES.
 
+       01  W02-TITLE-LINE.
+           05                      PIC X(48)   VALUE SPACES.
+           05                      PIC X(36)
+               VALUE 'STUDENT CREDIT HOURS REPORT'.
+           05                      PIC X(48)   VALUE SPACES.
+
+       01  W03-HEADINGS-LINE.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(25)   VALUE 'STUDENT NAME'.
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(7)    VALUE 'CREDITS'.
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(15)   VALUE 'MAJOR'.
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(14)   VALUE 'CLASS STANDING'.
+           05                      PIC X(60)   VALUE SPACES.
+
+       01  W04-DETAIL-LINE.
+           05                      PIC X(2)    VALUE SPACES.
+           05  W04-STU-NAME        PIC X(25).
+           05                      PIC X(3)    VALUE SPACES.
+           05  W04-STU-CREDITS     PIC ZZ9.
+           05                      PIC X(7)    VALUE SPACES.
+           05  W04-STU-MAJOR       PIC X(15).
+           05                      PIC X(3)    VALUE SPACES.
+           05  W04-CLASS-STANDING  PIC X(14).
+           05                      PIC X(60)   VALUE SPACES.
+
+       01  W05-FOOTER-LINE.
+           05                      PIC X(13)   VALUE 'End of Report'.
+           05                      PIC X(119)  VALUE SPACES.
+
+      * Counts of students at each class standing, reported for the
+      * registrar's office instead of being pulled by hand.
+       01  W06-CLASS-COUNTS.
+           05  W06-FRESHMAN-COUNT  PIC 9(5)    VALUE ZERO.
+           05  W06-SOPHOMORE-COUNT PIC 9(5)    VALUE ZERO.
+           05  W06-JUNIOR-COUNT    PIC 9(5)    VALUE ZERO.
+           05  W06-SENIOR-COUNT    PIC 9(5)    VALUE ZERO.
+
+       01  W06-COUNTS-HEADING-LINE.
+           05                      PIC X(22)
+               VALUE 'CLASS STANDING COUNTS'.
+           05                      PIC X(110)  VALUE SPACES.
+
+       01  W06-COUNTS-DETAIL-LINE.
+           05                      PIC X(2)    VALUE SPACES.
+           05  W06-LABEL           PIC X(14).
+           05  W06-COUNT           PIC ZZ,ZZ9.
+           05                      PIC X(110)  VALUE SPACES.
+
+      * Table of distinct majors seen in the file and how many
+      * students fall under each one, for the advising summary.
+       01  W07-MAJOR-FOUND-SW      PIC X(3)    VALUE 'NO'.
+       01  W07-MAJOR-TABLE-MAX     PIC 9(3)    VALUE 50.
+       01  W07-OVERFLOW-COUNT      PIC 9(5)    VALUE ZERO.
+       01  W07-MAJOR-TABLE.
+           05  W07-MAJOR-ENTRY-COUNT PIC 9(3)  VALUE ZERO.
+           05  W07-MAJOR-ENTRY    OCCURS 50 TIMES
+                                   INDEXED BY W07-IDX.
+               10  W07-MAJOR-NAME  PIC X(15).
+               10  W07-MAJOR-TALLY PIC 9(5).
+
+       01  W07-MAJORS-HEADING-LINE.
+           05                      PIC X(24)
+               VALUE 'MAJOR DISTRIBUTION'.
+           05                      PIC X(108)  VALUE SPACES.
+
+       01  W07-MAJORS-DETAIL-LINE.
+           05                      PIC X(2)    VALUE SPACES.
+           05  W07-LABEL           PIC X(15).
+           05  W07-COUNT           PIC ZZ,ZZ9.
+           05                      PIC X(109)  VALUE SPACES.
+
        PROCEDURE DIVISION.
-         
+
+       PERFORM 100-OPEN-FILES
+       PERFORM 200-WRITE-HEADING-LINES
+       PERFORM 300-PROCESS-RECORDS
+               UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
+       PERFORM 400-WRITE-FOOTER
+       PERFORM 500-CLOSE-FILES
+       .
+
+      * Start of OPEN-FILES paragraph.
+       100-OPEN-FILES.
+           OPEN INPUT F01-STUDENT-FILE
+               OUTPUT F02-PRINT-FILE
+      * Prime read
+           READ F01-STUDENT-FILE
+               AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+           END-READ
+           .
+      * End of OPEN-FILES paragraph.
+
+      * This paragraph writes the headings for the report.
+       200-WRITE-HEADING-LINES.
+           MOVE W02-TITLE-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE W03-HEADINGS-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           .
+      * End of WRITE-HEADING-LINES paragraph.
+
+      * Start of PROCESS-RECORDS paragraph which writes the data.
+       300-PROCESS-RECORDS.
+           MOVE F01-STU-NAME TO W04-STU-NAME
+           MOVE F01-STU-CREDITS TO W04-STU-CREDITS
+           MOVE F01-STU-MAJOR TO W04-STU-MAJOR
+           PERFORM 310-CLASSIFY-STUDENT
+           PERFORM 315-TALLY-MAJOR
+           MOVE W04-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           READ F01-STUDENT-FILE
+               AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+           END-READ
+           .
+      * End of PROCESS-RECORDS paragraph.
+
+      * Classifies the student into a class standing based on credit
+      * hours and adds the student to that standing's running count.
+       310-CLASSIFY-STUDENT.
+           IF F01-STU-CREDITS < 30
+               MOVE 'FRESHMAN' TO W04-CLASS-STANDING
+               ADD 1 TO W06-FRESHMAN-COUNT
+           ELSE
+               IF F01-STU-CREDITS < 60
+                   MOVE 'SOPHOMORE' TO W04-CLASS-STANDING
+                   ADD 1 TO W06-SOPHOMORE-COUNT
+               ELSE
+                   IF F01-STU-CREDITS < 90
+                       MOVE 'JUNIOR' TO W04-CLASS-STANDING
+                       ADD 1 TO W06-JUNIOR-COUNT
+                   ELSE
+                       MOVE 'SENIOR' TO W04-CLASS-STANDING
+                       ADD 1 TO W06-SENIOR-COUNT
+                   END-IF
+               END-IF
+           END-IF
+           .
+      * End of CLASSIFY-STUDENT paragraph.
+
+      * Adds this student's major to the running per-major tally,
+      * creating a new table entry the first time a major is seen. A
+      * major seen after the table has filled its 50 entries is routed
+      * to W07-OVERFLOW-COUNT instead of indexing past the table, since
+      * W07-MAJOR-ENTRY has no 51st occurrence to hold it.
+       315-TALLY-MAJOR.
+           MOVE 'NO' TO W07-MAJOR-FOUND-SW
+           PERFORM 316-SEARCH-MAJOR-ENTRY
+               VARYING W07-IDX FROM 1 BY 1
+               UNTIL W07-IDX > W07-MAJOR-ENTRY-COUNT
+           IF W07-MAJOR-FOUND-SW = 'NO'
+               IF W07-MAJOR-ENTRY-COUNT < W07-MAJOR-TABLE-MAX
+                   ADD 1 TO W07-MAJOR-ENTRY-COUNT
+                   SET W07-IDX TO W07-MAJOR-ENTRY-COUNT
+                   MOVE F01-STU-MAJOR TO W07-MAJOR-NAME(W07-IDX)
+                   MOVE 1 TO W07-MAJOR-TALLY(W07-IDX)
+               ELSE
+                   ADD 1 TO W07-OVERFLOW-COUNT
+               END-IF
+           END-IF
+           .
+      * End of TALLY-MAJOR paragraph.
+
+      * Checks one major-table entry against the current student's
+      * major while 315-TALLY-MAJOR searches for an existing match.
+       316-SEARCH-MAJOR-ENTRY.
+           IF W07-MAJOR-NAME(W07-IDX) = F01-STU-MAJOR
+               ADD 1 TO W07-MAJOR-TALLY(W07-IDX)
+               MOVE 'YES' TO W07-MAJOR-FOUND-SW
+           END-IF
+           .
+      * End of SEARCH-MAJOR-ENTRY paragraph.
+
+      * Paragraph that writes the class standing counts and
+      * 'End of Report'.
+       400-WRITE-FOOTER.
+           MOVE W06-COUNTS-HEADING-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE 'FRESHMEN:'     TO W06-LABEL
+           MOVE W06-FRESHMAN-COUNT TO W06-COUNT
+           MOVE W06-COUNTS-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE 'SOPHOMORES:'   TO W06-LABEL
+           MOVE W06-SOPHOMORE-COUNT TO W06-COUNT
+           MOVE W06-COUNTS-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE 'JUNIORS:'      TO W06-LABEL
+           MOVE W06-JUNIOR-COUNT TO W06-COUNT
+           MOVE W06-COUNTS-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           MOVE 'SENIORS:'      TO W06-LABEL
+           MOVE W06-SENIOR-COUNT TO W06-COUNT
+           MOVE W06-COUNTS-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           PERFORM 410-WRITE-MAJOR-SUMMARY
+           MOVE W05-FOOTER-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           .
+      * End of WRITE-FOOTER paragraph.
+
+      * Prints the major distribution table built up by 315-TALLY-MAJOR,
+      * plus an overflow line if more than 50 distinct majors were seen.
+       410-WRITE-MAJOR-SUMMARY.
+           MOVE W07-MAJORS-HEADING-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           PERFORM 411-WRITE-MAJOR-ENTRY
+               VARYING W07-IDX FROM 1 BY 1
+               UNTIL W07-IDX > W07-MAJOR-ENTRY-COUNT
+           IF W07-OVERFLOW-COUNT > ZERO
+               MOVE 'OTHER/OVERFLOW' TO W07-LABEL
+               MOVE W07-OVERFLOW-COUNT TO W07-COUNT
+               MOVE W07-MAJORS-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+               WRITE F02-PRINT-LINE-RECORD
+           END-IF
+           .
+      * End of WRITE-MAJOR-SUMMARY paragraph.
+
+      * Prints one major-table entry's name and tally.
+       411-WRITE-MAJOR-ENTRY.
+           MOVE W07-MAJOR-NAME(W07-IDX) TO W07-LABEL
+           MOVE W07-MAJOR-TALLY(W07-IDX) TO W07-COUNT
+           MOVE W07-MAJORS-DETAIL-LINE TO F02-PRINT-LINE-RECORD
+           WRITE F02-PRINT-LINE-RECORD
+           .
+      * End of WRITE-MAJOR-ENTRY paragraph.
+
+      * Closing files
+       500-CLOSE-FILES.
+           CLOSE F01-STUDENT-FILE
+                 F02-PRINT-FILE
            STOP RUN
-           .
\ No newline at end of file
+           .
+      * End of CLOSE-FILES paragraph.
